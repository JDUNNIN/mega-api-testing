@@ -0,0 +1,88 @@
+      *================================================================*
+      *  BAQL4M.cpy                                                   *
+      *  Symbolic map for the BAQL4M1 map of mapset BAQL4M, as         *
+      *  produced by the BMS assembly of BAQL4M.bms.  COPYed by        *
+      *  BAQL400 for its SEND MAP / RECEIVE MAP pairs.                 *
+      *================================================================*
+       01  BAQL4M1I.
+           05  FILLER                             PIC X(12).
+           05  BAQ4RNBRL                           PIC S9(4) COMP.
+           05  BAQ4RNBRF                           PIC X(01).
+           05  FILLER REDEFINES BAQ4RNBRF.
+               10  BAQ4RNBRA                       PIC X(01).
+           05  BAQ4RNBRI                           PIC 9(09).
+           05  BAQ4FTYPL                           PIC S9(4) COMP.
+           05  BAQ4FTYPF                           PIC X(01).
+           05  FILLER REDEFINES BAQ4FTYPF.
+               10  BAQ4FTYPA                       PIC X(01).
+           05  BAQ4FTYPI                           PIC X(08).
+           05  BAQ4STATL                           PIC S9(4) COMP.
+           05  BAQ4STATF                           PIC X(01).
+           05  FILLER REDEFINES BAQ4STATF.
+               10  BAQ4STATA                       PIC X(01).
+           05  BAQ4STATI                           PIC X(01).
+           05  BAQ4TXAAL                           PIC S9(4) COMP.
+           05  BAQ4TXAAF                           PIC X(01).
+           05  FILLER REDEFINES BAQ4TXAAF.
+               10  BAQ4TXAAA                       PIC X(01).
+           05  BAQ4TXAAI                           PIC X(80).
+           05  BAQ4TXBBL                           PIC S9(4) COMP.
+           05  BAQ4TXBBF                           PIC X(01).
+           05  FILLER REDEFINES BAQ4TXBBF.
+               10  BAQ4TXBBA                       PIC X(01).
+           05  BAQ4TXBBI                           PIC X(80).
+           05  BAQ4TXCCL                           PIC S9(4) COMP.
+           05  BAQ4TXCCF                           PIC X(01).
+           05  FILLER REDEFINES BAQ4TXCCF.
+               10  BAQ4TXCCA                       PIC X(01).
+           05  BAQ4TXCCI                           PIC X(80).
+           05  BAQ4TXDDL                           PIC S9(4) COMP.
+           05  BAQ4TXDDF                           PIC X(01).
+           05  FILLER REDEFINES BAQ4TXDDF.
+               10  BAQ4TXDDA                       PIC X(01).
+           05  BAQ4TXDDI                           PIC X(80).
+           05  BAQ4TXEEL                           PIC S9(4) COMP.
+           05  BAQ4TXEEF                           PIC X(01).
+           05  FILLER REDEFINES BAQ4TXEEF.
+               10  BAQ4TXEEA                       PIC X(01).
+           05  BAQ4TXEEI                           PIC X(80).
+           05  BAQ4TXFFL                           PIC S9(4) COMP.
+           05  BAQ4TXFFF                           PIC X(01).
+           05  FILLER REDEFINES BAQ4TXFFF.
+               10  BAQ4TXFFA                       PIC X(01).
+           05  BAQ4TXFFI                           PIC X(80).
+           05  BAQ4TXGGL                           PIC S9(4) COMP.
+           05  BAQ4TXGGF                           PIC X(01).
+           05  FILLER REDEFINES BAQ4TXGGF.
+               10  BAQ4TXGGA                       PIC X(01).
+           05  BAQ4TXGGI                           PIC X(80).
+           05  BAQ4MSGL                            PIC S9(4) COMP.
+           05  BAQ4MSGF                            PIC X(01).
+           05  FILLER REDEFINES BAQ4MSGF.
+               10  BAQ4MSGA                        PIC X(01).
+           05  BAQ4MSGI                            PIC X(79).
+
+       01  BAQL4M1O REDEFINES BAQL4M1I.
+           05  FILLER                             PIC X(12).
+           05  FILLER                             PIC X(03).
+           05  BAQ4RNBRO                           PIC Z(8)9.
+           05  FILLER                             PIC X(03).
+           05  BAQ4FTYPO                           PIC X(08).
+           05  FILLER                             PIC X(03).
+           05  BAQ4STATO                           PIC X(01).
+           05  FILLER                             PIC X(03).
+           05  BAQ4TXAAO                           PIC X(80).
+           05  FILLER                             PIC X(03).
+           05  BAQ4TXBBO                           PIC X(80).
+           05  FILLER                             PIC X(03).
+           05  BAQ4TXCCO                           PIC X(80).
+           05  FILLER                             PIC X(03).
+           05  BAQ4TXDDO                           PIC X(80).
+           05  FILLER                             PIC X(03).
+           05  BAQ4TXEEO                           PIC X(80).
+           05  FILLER                             PIC X(03).
+           05  BAQ4TXFFO                           PIC X(80).
+           05  FILLER                             PIC X(03).
+           05  BAQ4TXGGO                           PIC X(80).
+           05  FILLER                             PIC X(03).
+           05  BAQ4MSGO                            PIC X(79).
