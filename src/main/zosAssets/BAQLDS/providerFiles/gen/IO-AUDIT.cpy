@@ -0,0 +1,14 @@
+      *================================================================*
+      *  IO-AUDIT.cpy                                                 *
+      *  One record per run of the provider file loader (BAQL100),    *
+      *  written to the PROVAUD audit log so "when did we last load   *
+      *  this file and how many rows came in" can be answered         *
+      *  without digging through job output listings.                 *
+      *================================================================*
+       01 IO-AUDIT-RECORD.
+        05 IO-AUDIT-RUN-TS                    PIC X(26) USAGE DISPLAY.
+        05 IO-AUDIT-FILE-ID                   PIC X(08) USAGE DISPLAY.
+        05 IO-AUDIT-JOB-NAME                  PIC X(08) USAGE DISPLAY.
+        05 IO-AUDIT-STEP-NAME                 PIC X(08) USAGE DISPLAY.
+        05 IO-AUDIT-RECORD-CNT                PIC S9(9) USAGE COMP-5.
+        05 IO-AUDIT-RECORDS-OK                PIC X(01) USAGE DISPLAY.
