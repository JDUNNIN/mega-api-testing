@@ -0,0 +1,51 @@
+      *================================================================*
+      *  IO-FLDMAP.cpy                                                *
+      *  Names what business data lives in IO-TEXT-AA through          *
+      *  IO-TEXT-GG for each provider file type, so a report or        *
+      *  extract program does not have to reverse-engineer column      *
+      *  meaning from sample data.  Add one 90-byte filler line below  *
+      *  per new provider file type - do not reorder the existing     *
+      *  lines, IO-FLDMAP-ENTRY is REDEFINES'd over them positionally. *
+      *================================================================*
+       01 IO-FLDMAP-VALUES.
+        05 FILLER                             PIC X(218) VALUE
+           'PROVMSTR' &
+           'PROVIDER ID                   ' &
+           'NPI                           ' &
+           'TAX ID                        ' &
+           'PROVIDER NAME                 ' &
+           'ADDRESS LINE 1                ' &
+           'CITY/STATE/ZIP                ' &
+           'SPECIALTY CODE                '.
+        05 FILLER                             PIC X(218) VALUE
+           'PROVDEMO' &
+           'PROVIDER ID                   ' &
+           'LICENSE NUMBER                ' &
+           'LICENSE STATE                 ' &
+           'BOARD CERTIFICATION           ' &
+           'EFFECTIVE DATE                ' &
+           'TERM DATE                     ' &
+           'NETWORK STATUS                '.
+        05 FILLER                             PIC X(218) VALUE
+           'PROVTAX '&
+           'PROVIDER ID                   ' &
+           'TAX ID                        ' &
+           'TAX ID TYPE                   ' &
+           'REMIT NAME                    ' &
+           'REMIT ADDRESS LINE 1          ' &
+           'REMIT CITY/STATE/ZIP          ' &
+           'EFT ACCOUNT NUMBER            '.
+
+       01 IO-FLDMAP-TABLE REDEFINES IO-FLDMAP-VALUES.
+        05 IO-FLDMAP-ENTRY OCCURS 3 TIMES
+                            INDEXED BY IO-FLDMAP-IDX.
+           10 IO-FLDMAP-FILE-TYPE             PIC X(08).
+           10 IO-FLDMAP-AA-DESC                PIC X(30).
+           10 IO-FLDMAP-BB-DESC                PIC X(30).
+           10 IO-FLDMAP-CC-DESC                PIC X(30).
+           10 IO-FLDMAP-DD-DESC                PIC X(30).
+           10 IO-FLDMAP-EE-DESC                PIC X(30).
+           10 IO-FLDMAP-FF-DESC                PIC X(30).
+           10 IO-FLDMAP-GG-DESC                PIC X(30).
+
+       78  IO-FLDMAP-ENTRY-CNT                VALUE 3.
