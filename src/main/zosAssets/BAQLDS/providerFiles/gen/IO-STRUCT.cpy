@@ -1,11 +1,64 @@
+      *================================================================*
+      *  IO-STRUCT.cpy                                                *
+      *  Working-storage hand-off area populated by the provider      *
+      *  file loader (BAQL100) and consumed by downstream provider    *
+      *  file programs.                                                *
+      *                                                                *
+      *  IO-MAX-RECORDS is the single point of control for the size   *
+      *  of the IO-RECORD table.  Raise this 78-level value and       *
+      *  recompile every program that COPYs this member to raise the  *
+      *  ceiling - do not hand-code 10000 (or any other limit)        *
+      *  anywhere else.                                                *
+      *================================================================*
+       78  IO-MAX-RECORDS                     VALUE 50000.
+
        01 IO-STRUCT.
-        05 IO-RECORDS-OK PIC X USAGE DISPLAY.
-        05 IO-RECORD-CNT PIC S9(9) USAGE COMP-5.
-        05 IO-RECORD OCCURS 0 TO 10000 TIMES DEPENDING ON IO-RECORD-CNT.
-         10 IO-TEXT-AA PIC X(80) USAGE DISPLAY.
-         10 IO-TEXT-BB PIC X(80) USAGE DISPLAY.
-         10 IO-TEXT-CC PIC X(80) USAGE DISPLAY.
-         10 IO-TEXT-DD PIC X(80) USAGE DISPLAY.
-         10 IO-TEXT-EE PIC X(80) USAGE DISPLAY.
-         10 IO-TEXT-FF PIC X(80) USAGE DISPLAY.
-         10 IO-TEXT-GG PIC X(80) USAGE DISPLAY.
\ No newline at end of file
+      *--------------------------------------------------------------*
+      *  Whole-batch outcome.  IO-RECORDS-ARE-TRUNCATED is set by     *
+      *  BAQL100 when the source provider file has more data rows    *
+      *  than will fit in IO-MAX-RECORDS - IO-RECORD-CNT will then   *
+      *  hold only the rows that were staged, so the shortfall can   *
+      *  be seen without quietly losing the rest of the file.         *
+      *--------------------------------------------------------------*
+        05 IO-RECORDS-OK                      PIC X(01) USAGE DISPLAY.
+           88 IO-RECORDS-ARE-OK                          VALUE 'O'.
+           88 IO-RECORDS-ARE-BAD                         VALUE 'B'.
+           88 IO-RECORDS-ARE-TRUNCATED                   VALUE 'T'.
+        05 IO-RECORD-CNT                      PIC S9(9) USAGE COMP-5.
+      *--------------------------------------------------------------*
+      *  Header/trailer rows are recognized by record type when the   *
+      *  source file is read and captured here, apart from the detail *
+      *  rows in IO-RECORD, so they no longer take up a slot in the   *
+      *  OCCURS table (and no longer count against IO-MAX-RECORDS).   *
+      *--------------------------------------------------------------*
+        05 IO-HEADER-IND                      PIC X(01) USAGE DISPLAY.
+           88 IO-HEADER-PRESENT                          VALUE 'Y'.
+           88 IO-HEADER-ABSENT                            VALUE 'N'.
+        05 IO-HEADER-TEXT                     PIC X(80) USAGE DISPLAY.
+        05 IO-TRAILER-IND                     PIC X(01) USAGE DISPLAY.
+           88 IO-TRAILER-PRESENT                          VALUE 'Y'.
+           88 IO-TRAILER-ABSENT                           VALUE 'N'.
+        05 IO-TRAILER-TEXT                    PIC X(80) USAGE DISPLAY.
+        05 IO-RECORD OCCURS 0 TO IO-MAX-RECORDS TIMES
+                      DEPENDING ON IO-RECORD-CNT.
+      *--------------------------------------------------------------*
+      *  IO-RECORD-STATUS is set per occurrence by the loader so a    *
+      *  failed validation can be traced back to the one bad row      *
+      *  instead of failing (or passing) the whole batch.             *
+      *--------------------------------------------------------------*
+           10 IO-RECORD-STATUS                PIC X(01) USAGE DISPLAY.
+              88 IO-RECORD-STATUS-GOOD                   VALUE 'G'.
+              88 IO-RECORD-STATUS-BAD                    VALUE 'B'.
+              88 IO-RECORD-STATUS-SKIPPED                VALUE 'S'.
+           10 IO-TEXT-AA                       PIC X(80) USAGE DISPLAY.
+           10 IO-TEXT-BB                       PIC X(80) USAGE DISPLAY.
+           10 IO-TEXT-CC                       PIC X(80) USAGE DISPLAY.
+           10 IO-TEXT-DD                       PIC X(80) USAGE DISPLAY.
+           10 IO-TEXT-EE                       PIC X(80) USAGE DISPLAY.
+           10 IO-TEXT-FF                       PIC X(80) USAGE DISPLAY.
+           10 IO-TEXT-GG                       PIC X(80) USAGE DISPLAY.
+      *--------------------------------------------------------------*
+      *  What business data IO-TEXT-AA through IO-TEXT-GG hold varies *
+      *  by provider file type - see IO-FLDMAP.cpy, shipped alongside  *
+      *  this member, for the per-file-type field names.              *
+      *--------------------------------------------------------------*
