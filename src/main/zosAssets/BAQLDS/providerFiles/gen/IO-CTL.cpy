@@ -0,0 +1,39 @@
+      *================================================================*
+      *  IO-CTL.cpy                                                   *
+      *  Checkpoint/restart control record for the provider file      *
+      *  loader (BAQL100).  One record per provider file-id, rewritten *
+      *  at the end of every run, so an abend partway through a large  *
+      *  file can be resumed from the last good checkpoint instead of  *
+      *  reprocessing the whole file and risking duplicate downstream  *
+      *  postings.                                                     *
+      *================================================================*
+       01 IO-CTL-RECORD.
+        05 IO-CTL-FILE-ID                     PIC X(08) USAGE DISPLAY.
+        05 IO-CTL-JOB-NAME                    PIC X(08) USAGE DISPLAY.
+        05 IO-CTL-STEP-NAME                   PIC X(08) USAGE DISPLAY.
+        05 IO-CTL-LAST-SOURCE-POS             PIC S9(9) USAGE COMP-5.
+        05 IO-CTL-RECORD-CNT                  PIC S9(9) USAGE COMP-5.
+        05 IO-CTL-CHECKPOINT-TS               PIC X(26) USAGE DISPLAY.
+        05 IO-CTL-STATUS                      PIC X(01) USAGE DISPLAY.
+           88 IO-CTL-LOAD-IN-PROGRESS                    VALUE 'I'.
+           88 IO-CTL-LOAD-COMPLETE                       VALUE 'C'.
+      *--------------------------------------------------------------*
+      *  Whether a header or trailer row has been seen yet for this   *
+      *  file-id's load, carried across restarts - the header, in     *
+      *  particular, is normally only the first physical row of the   *
+      *  file and so is only ever seen by the first chunk.             *
+      *--------------------------------------------------------------*
+        05 IO-CTL-HEADER-SW                   PIC X(01) USAGE DISPLAY.
+           88 IO-CTL-HEADER-SEEN                         VALUE 'Y'.
+           88 IO-CTL-HEADER-NOT-SEEN                     VALUE 'N'.
+        05 IO-CTL-TRAILER-SW                  PIC X(01) USAGE DISPLAY.
+           88 IO-CTL-TRAILER-SEEN                        VALUE 'Y'.
+           88 IO-CTL-TRAILER-NOT-SEEN                    VALUE 'N'.
+      *--------------------------------------------------------------*
+      *  The header/trailer row text itself, not just whether one was *
+      *  seen - so the chunk that finally reaches end of file (the    *
+      *  one handed to BAQL200, BAQL300, and the reconciliation        *
+      *  report) can re-present a header that a prior chunk consumed.  *
+      *--------------------------------------------------------------*
+        05 IO-CTL-HEADER-TEXT                 PIC X(80) USAGE DISPLAY.
+        05 IO-CTL-TRAILER-TEXT                PIC X(80) USAGE DISPLAY.
