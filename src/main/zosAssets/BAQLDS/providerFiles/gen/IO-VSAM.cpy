@@ -0,0 +1,25 @@
+      *================================================================*
+      *  IO-VSAM.cpy                                                  *
+      *  Record layout for the provider staging KSDS (BAQPROV) that    *
+      *  BAQL200 loads from a populated IO-STRUCT.  Keyed on the       *
+      *  provider identifier so support staff and other batch jobs     *
+      *  can look up one provider's staged record without rerunning    *
+      *  the whole load.  The identifier alone is not unique - most    *
+      *  notably, every record BAQL100 marks BAD has a blank           *
+      *  identifier - so the absolute record number (this record's     *
+      *  position across the whole load, not just this chunk) is       *
+      *  appended to make the key unique per IO-RECORD entry.          *
+      *================================================================*
+       01 IO-VSAM-RECORD.
+        05 IO-VSAM-KEY.
+           10 IO-VSAM-KEY-ID                  PIC X(80) USAGE DISPLAY.
+           10 IO-VSAM-KEY-SEQ                  PIC 9(09) USAGE DISPLAY.
+        05 IO-VSAM-FILE-TYPE                  PIC X(08) USAGE DISPLAY.
+        05 IO-VSAM-RECORD-STATUS              PIC X(01) USAGE DISPLAY.
+        05 IO-VSAM-TEXT-AA                    PIC X(80) USAGE DISPLAY.
+        05 IO-VSAM-TEXT-BB                    PIC X(80) USAGE DISPLAY.
+        05 IO-VSAM-TEXT-CC                    PIC X(80) USAGE DISPLAY.
+        05 IO-VSAM-TEXT-DD                    PIC X(80) USAGE DISPLAY.
+        05 IO-VSAM-TEXT-EE                    PIC X(80) USAGE DISPLAY.
+        05 IO-VSAM-TEXT-FF                    PIC X(80) USAGE DISPLAY.
+        05 IO-VSAM-TEXT-GG                    PIC X(80) USAGE DISPLAY.
