@@ -0,0 +1,279 @@
+      *================================================================*
+      *  PROGRAM-ID.  BAQL400                                         *
+      *  AUTHOR.      BAQLDS ONLINE SUPPORT                            *
+      *  INSTALLATION. BAQLDS                                          *
+      *  DATE-WRITTEN. 2026-08-08                                      *
+      *  DATE-COMPILED.                                                *
+      *                                                                *
+      *  REMARKS.                                                      *
+      *  Pseudo-conversational CICS inquiry transaction letting an     *
+      *  operator page through the provider records BAQL200 staged     *
+      *  into the BAQPROV KSDS.  BAQPROV is keyed on provider          *
+      *  identifier, not sequence number, so "record number" here is   *
+      *  the ordinal position the operator has browsed to (carried     *
+      *  across pseudo-conversational trips in the COMMAREA) rather    *
+      *  than a true random-access key - PF7/PF8 move the browse       *
+      *  cursor backward/forward one BAQPROV record at a time and the  *
+      *  displayed record number is incremented/decremented to match.  *
+      *                                                                *
+      *  MODIFICATION HISTORY.                                         *
+      *  2026-08-08  BAQLDS  ORIGINAL.                                 *
+      *  2026-08-08  BAQLDS  ADD COPY DFHAID FOR THE PF-KEY SYMBOLS.   *
+      *  2026-08-08  BAQLDS  CARRY THE LAST KEY IN THE COMMAREA AS ITS *
+      *                      ID/SEQ COMPONENTS INSTEAD OF ONE FLAT     *
+      *                      PIC X(80), SO THE SEQUENCE PORTION IS NOT *
+      *                      TRUNCATED BETWEEN TRIPS AND REPOSITIONING *
+      *                      BY PF7/PF8 STILL MATCHES THE FULL KEY.    *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BAQL400.
+       AUTHOR.        BAQLDS ONLINE SUPPORT.
+       INSTALLATION.  BAQLDS.
+       DATE-WRITTEN.  2026-08-08.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY BAQL4M.
+       COPY IO-VSAM.
+       COPY DFHAID.
+
+       01  WS-SWITCHES.
+           05  WS-BROWSE-SW                       PIC X(01) VALUE 'N'.
+               88  WS-END-OF-BROWSE                         VALUE 'Y'.
+
+       01  WS-RECORD-NBR                          PIC 9(09) VALUE 0.
+
+       01  WS-RESP-CODE                           PIC S9(8) COMP.
+
+      *----------------------------------------------------------------*
+      *  COMMAREA carried across pseudo-conversational trips - the     *
+      *  last key browsed to and the record number it was shown as.    *
+      *  The key is carried as its two IO-VSAM-KEY components rather   *
+      *  than one flat PIC X(80), so the record-number component is    *
+      *  not silently truncated off between trips.                     *
+      *----------------------------------------------------------------*
+       01  WS-COMMAREA.
+           05  CA-LAST-KEY-ID                      PIC X(80).
+           05  CA-LAST-KEY-SEQ                      PIC 9(09).
+           05  CA-RECORD-NBR                       PIC 9(09).
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05  LK-LAST-KEY-ID                      PIC X(80).
+           05  LK-LAST-KEY-SEQ                      PIC 9(09).
+           05  LK-RECORD-NBR                       PIC 9(09).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           IF EIBCALEN = 0
+              PERFORM 1000-FIRST-TIME    THRU 1000-EXIT
+           ELSE
+              MOVE DFHCOMMAREA TO WS-COMMAREA
+              PERFORM 2000-HANDLE-AID    THRU 2000-EXIT
+           END-IF.
+           PERFORM 9999-RETURN-CONTROL   THRU 9999-EXIT.
+
+      *----------------------------------------------------------------*
+      *  1000-FIRST-TIME  -  transaction entered cold; position the    *
+      *  browse at the start of BAQPROV and show the first record.     *
+      *----------------------------------------------------------------*
+       1000-FIRST-TIME.
+           MOVE LOW-VALUES TO IO-VSAM-KEY.
+           MOVE 0 TO WS-RECORD-NBR.
+           EXEC CICS STARTBR
+               DATASET('BAQPROV')
+               RIDFLD(IO-VSAM-KEY)
+               GTEQ
+               RESP(WS-RESP-CODE)
+           END-EXEC.
+           IF WS-RESP-CODE = DFHRESP(NORMAL)
+              PERFORM 2300-READ-NEXT      THRU 2300-EXIT
+              EXEC CICS ENDBR
+                  DATASET('BAQPROV')
+              END-EXEC
+              PERFORM 3000-SHOW-RECORD    THRU 3000-EXIT
+           ELSE
+              MOVE 'BAQPROV IS EMPTY' TO BAQ4MSGO
+              PERFORM 3100-SEND-INITIAL-MAP THRU 3100-EXIT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  2000-HANDLE-AID  -  dispatch on the key the operator pressed. *
+      *----------------------------------------------------------------*
+       2000-HANDLE-AID.
+           EVALUATE EIBAID
+               WHEN DFHPF7
+                   PERFORM 2100-BROWSE-BACKWARD THRU 2100-EXIT
+               WHEN DFHPF8
+                   PERFORM 2200-BROWSE-FORWARD  THRU 2200-EXIT
+               WHEN DFHPF3
+                   EXEC CICS RETURN END-EXEC
+               WHEN OTHER
+                   MOVE CA-LAST-KEY-ID  TO IO-VSAM-KEY-ID
+                   MOVE CA-LAST-KEY-SEQ TO IO-VSAM-KEY-SEQ
+                   MOVE CA-RECORD-NBR  TO WS-RECORD-NBR
+                   MOVE SPACES         TO BAQ4MSGO
+                   PERFORM 3000-SHOW-RECORD THRU 3000-EXIT
+           END-EVALUATE.
+       2000-EXIT.
+           EXIT.
+
+       2100-BROWSE-BACKWARD.
+           MOVE CA-LAST-KEY-ID  TO IO-VSAM-KEY-ID.
+           MOVE CA-LAST-KEY-SEQ TO IO-VSAM-KEY-SEQ.
+           EXEC CICS STARTBR
+               DATASET('BAQPROV')
+               RIDFLD(IO-VSAM-KEY)
+               EQUAL
+               RESP(WS-RESP-CODE)
+           END-EXEC.
+           IF WS-RESP-CODE NOT = DFHRESP(NORMAL)
+              MOVE 'UNABLE TO REPOSITION BROWSE' TO BAQ4MSGO
+              MOVE CA-LAST-KEY-ID  TO IO-VSAM-KEY-ID
+              MOVE CA-LAST-KEY-SEQ TO IO-VSAM-KEY-SEQ
+              MOVE CA-RECORD-NBR TO WS-RECORD-NBR
+              PERFORM 3000-SHOW-RECORD THRU 3000-EXIT
+              GO TO 2100-EXIT
+           END-IF.
+           EXEC CICS READPREV
+               DATASET('BAQPROV')
+               INTO(IO-VSAM-RECORD)
+               RIDFLD(IO-VSAM-KEY)
+               RESP(WS-RESP-CODE)
+           END-EXEC.
+           EXEC CICS ENDBR
+               DATASET('BAQPROV')
+           END-EXEC.
+           IF WS-RESP-CODE = DFHRESP(NORMAL)
+              IF CA-RECORD-NBR > 1
+                 SUBTRACT 1 FROM CA-RECORD-NBR GIVING WS-RECORD-NBR
+              ELSE
+                 MOVE 1 TO WS-RECORD-NBR
+              END-IF
+              MOVE SPACES TO BAQ4MSGO
+           ELSE
+              MOVE CA-LAST-KEY-ID  TO IO-VSAM-KEY-ID
+              MOVE CA-LAST-KEY-SEQ TO IO-VSAM-KEY-SEQ
+              MOVE CA-RECORD-NBR  TO WS-RECORD-NBR
+              MOVE 'ALREADY AT FIRST RECORD' TO BAQ4MSGO
+           END-IF.
+           PERFORM 3000-SHOW-RECORD THRU 3000-EXIT.
+       2100-EXIT.
+           EXIT.
+
+       2200-BROWSE-FORWARD.
+           MOVE CA-LAST-KEY-ID  TO IO-VSAM-KEY-ID.
+           MOVE CA-LAST-KEY-SEQ TO IO-VSAM-KEY-SEQ.
+           EXEC CICS STARTBR
+               DATASET('BAQPROV')
+               RIDFLD(IO-VSAM-KEY)
+               EQUAL
+               RESP(WS-RESP-CODE)
+           END-EXEC.
+           IF WS-RESP-CODE NOT = DFHRESP(NORMAL)
+              MOVE 'UNABLE TO REPOSITION BROWSE' TO BAQ4MSGO
+              MOVE CA-LAST-KEY-ID  TO IO-VSAM-KEY-ID
+              MOVE CA-LAST-KEY-SEQ TO IO-VSAM-KEY-SEQ
+              MOVE CA-RECORD-NBR TO WS-RECORD-NBR
+              PERFORM 3000-SHOW-RECORD THRU 3000-EXIT
+              GO TO 2200-EXIT
+           END-IF.
+      *    Skip past the record we are already sitting on before
+      *    reading the next one forward.
+           EXEC CICS READNEXT
+               DATASET('BAQPROV')
+               INTO(IO-VSAM-RECORD)
+               RIDFLD(IO-VSAM-KEY)
+               RESP(WS-RESP-CODE)
+           END-EXEC.
+           EXEC CICS READNEXT
+               DATASET('BAQPROV')
+               INTO(IO-VSAM-RECORD)
+               RIDFLD(IO-VSAM-KEY)
+               RESP(WS-RESP-CODE)
+           END-EXEC.
+           EXEC CICS ENDBR
+               DATASET('BAQPROV')
+           END-EXEC.
+           IF WS-RESP-CODE = DFHRESP(NORMAL)
+              ADD 1 TO CA-RECORD-NBR GIVING WS-RECORD-NBR
+              MOVE SPACES TO BAQ4MSGO
+           ELSE
+              MOVE CA-LAST-KEY-ID  TO IO-VSAM-KEY-ID
+              MOVE CA-LAST-KEY-SEQ TO IO-VSAM-KEY-SEQ
+              MOVE CA-RECORD-NBR  TO WS-RECORD-NBR
+              MOVE 'ALREADY AT LAST RECORD' TO BAQ4MSGO
+           END-IF.
+           PERFORM 3000-SHOW-RECORD THRU 3000-EXIT.
+       2200-EXIT.
+           EXIT.
+
+       2300-READ-NEXT.
+           EXEC CICS READNEXT
+               DATASET('BAQPROV')
+               INTO(IO-VSAM-RECORD)
+               RIDFLD(IO-VSAM-KEY)
+               RESP(WS-RESP-CODE)
+           END-EXEC.
+           IF WS-RESP-CODE = DFHRESP(NORMAL)
+              ADD 1 TO WS-RECORD-NBR
+           END-IF.
+       2300-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  3000-SHOW-RECORD  -  move the current IO-VSAM-RECORD into     *
+      *  the map and send it, remembering this position for next time. *
+      *----------------------------------------------------------------*
+       3000-SHOW-RECORD.
+           MOVE WS-RECORD-NBR       TO BAQ4RNBRO.
+           MOVE IO-VSAM-FILE-TYPE   TO BAQ4FTYPO.
+           MOVE IO-VSAM-RECORD-STATUS TO BAQ4STATO.
+           MOVE IO-VSAM-TEXT-AA     TO BAQ4TXAAO.
+           MOVE IO-VSAM-TEXT-BB     TO BAQ4TXBBO.
+           MOVE IO-VSAM-TEXT-CC     TO BAQ4TXCCO.
+           MOVE IO-VSAM-TEXT-DD     TO BAQ4TXDDO.
+           MOVE IO-VSAM-TEXT-EE     TO BAQ4TXEEO.
+           MOVE IO-VSAM-TEXT-FF     TO BAQ4TXFFO.
+           MOVE IO-VSAM-TEXT-GG     TO BAQ4TXGGO.
+
+           MOVE IO-VSAM-KEY-ID  TO CA-LAST-KEY-ID.
+           MOVE IO-VSAM-KEY-SEQ TO CA-LAST-KEY-SEQ.
+           MOVE WS-RECORD-NBR TO CA-RECORD-NBR.
+
+           EXEC CICS SEND MAP('BAQL4M1')
+               MAPSET('BAQL4M')
+               FROM(BAQL4M1O)
+               ERASE
+           END-EXEC.
+       3000-EXIT.
+           EXIT.
+
+       3100-SEND-INITIAL-MAP.
+           EXEC CICS SEND MAP('BAQL4M1')
+               MAPSET('BAQL4M')
+               FROM(BAQL4M1O)
+               ERASE
+           END-EXEC.
+       3100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  9999-RETURN-CONTROL  -  pseudo-conversational return, passing *
+      *  the browse position forward in the COMMAREA for next time.    *
+      *----------------------------------------------------------------*
+       9999-RETURN-CONTROL.
+           MOVE WS-COMMAREA TO DFHCOMMAREA.
+           EXEC CICS RETURN
+               TRANSID('BQ4I')
+               COMMAREA(DFHCOMMAREA)
+           END-EXEC.
+       9999-EXIT.
+           EXIT.
