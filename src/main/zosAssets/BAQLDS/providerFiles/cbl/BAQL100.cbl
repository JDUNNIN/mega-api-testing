@@ -0,0 +1,566 @@
+      *================================================================*
+      *  PROGRAM-ID.  BAQL100                                         *
+      *  AUTHOR.      BAQLDS BATCH SUPPORT                             *
+      *  INSTALLATION. BAQLDS                                          *
+      *  DATE-WRITTEN. 2026-08-08                                      *
+      *  DATE-COMPILED.                                                *
+      *                                                                *
+      *  REMARKS.                                                      *
+      *  Provider file loader.  Reads a fixed-format provider source   *
+      *  file, one physical 561-byte record at a time, and stages it   *
+      *  into IO-STRUCT (IO-STRUCT.cpy) up to IO-MAX-RECORDS rows per  *
+      *  run.  Each run is one "chunk": if the source file has more    *
+      *  rows than fit, IO-RECORDS-OK is set to the TRUNCATED          *
+      *  indicator and a checkpoint of the last source position and    *
+      *  cumulative staged count is written to the PROVCTL control     *
+      *  file, so the job can be resubmitted with RESTART=Y to pick    *
+      *  up where this run left off instead of reprocessing the        *
+      *  whole file and risking duplicate downstream postings.  The    *
+      *  run that reaches end of file sets IO-RECORDS-OK to OK and     *
+      *  writes the PROVREC record-count reconciliation report,        *
+      *  comparing the true source line count against the cumulative   *
+      *  rows staged across every chunk of the load.  Every chunk is   *
+      *  also handed to BAQL200, which extracts it into the BAQPROV    *
+      *  provider-keyed VSAM file, and to BAQL300, which appends it to *
+      *  the PROVCSV delimited report.  The source record's leading    *
+      *  record-type byte (H/T) routes header and trailer rows to      *
+      *  IO-HEADER-TEXT/IO-TRAILER-TEXT instead of the IO-RECORD table.*
+      *                                                                *
+      *  MODIFICATION HISTORY.                                         *
+      *  2026-08-08  BAQLDS  ORIGINAL.                                 *
+      *  2026-08-08  BAQLDS  ADD CALL TO BAQL200 FOR BAQPROV EXTRACT.  *
+      *  2026-08-08  BAQLDS  ADD CALL TO BAQL300 FOR PROVCSV REPORT.   *
+      *  2026-08-08  BAQLDS  ADD HEADER/TRAILER RECORD-TYPE HANDLING.  *
+      *  2026-08-08  BAQLDS  PASS CHUNK BASE CNT TO BAQL200 FOR A      *
+      *                      COLLISION-FREE KEY; PERSIST HEADER/       *
+      *                      TRAILER TEXT ACROSS A RESTART.            *
+      *  2026-08-08  BAQLDS  OPEN EXTEND RECON-FILE SO PROVREC         *
+      *                      ACCUMULATES HISTORY INSTEAD OF BEING      *
+      *                      TRUNCATED EVERY RUN; FAILED OPEN NOW SETS *
+      *                      A NON-ZERO RETURN-CODE.                   *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BAQL100.
+       AUTHOR.        BAQLDS BATCH SUPPORT.
+       INSTALLATION.  BAQLDS.
+       DATE-WRITTEN.  2026-08-08.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PROVIDER-FILE   ASSIGN TO PROVIN
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-PROVIN-STATUS.
+
+           SELECT CONTROL-FILE    ASSIGN TO PROVCTL
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS IO-CTL-FILE-ID
+                  FILE STATUS IS WS-PROVCTL-STATUS.
+
+           SELECT RECON-FILE      ASSIGN TO PROVREC
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-PROVREC-STATUS.
+
+           SELECT AUDIT-FILE      ASSIGN TO PROVAUD
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-PROVAUD-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *----------------------------------------------------------------*
+      *  Source provider file - a leading record-type byte (H =        *
+      *  header, T = trailer, anything else = detail) followed by      *
+      *  seven 80-byte slots, lined up with IO-TEXT-AA through         *
+      *  IO-TEXT-GG for detail rows.  Header and trailer rows use only *
+      *  PF-TEXT(1) and are routed to IO-HEADER-TEXT/IO-TRAILER-TEXT   *
+      *  instead of the IO-RECORD table.                               *
+      *----------------------------------------------------------------*
+       FD  PROVIDER-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 561 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  PROVIDER-FILE-REC.
+           05  PF-REC-TYPE                    PIC X(01).
+               88  PF-IS-HEADER                          VALUE 'H'.
+               88  PF-IS-TRAILER                         VALUE 'T'.
+           05  PF-TEXT                        PIC X(80) OCCURS 7 TIMES.
+
+      *----------------------------------------------------------------*
+      *  Checkpoint/restart control file, keyed by provider file-id.   *
+      *----------------------------------------------------------------*
+       FD  CONTROL-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       COPY IO-CTL.
+
+      *----------------------------------------------------------------*
+      *  Record-count reconciliation report - one line per completed   *
+      *  load, source line count vs. cumulative staged row count.      *
+      *----------------------------------------------------------------*
+       FD  RECON-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  RECON-LINE.
+           05  RECON-FILE-ID                  PIC X(08).
+           05  FILLER                         PIC X(02) VALUE SPACES.
+           05  RECON-SOURCE-CNT               PIC Z(8)9.
+           05  FILLER                         PIC X(02) VALUE SPACES.
+           05  RECON-STAGED-CNT               PIC Z(8)9.
+           05  FILLER                         PIC X(02) VALUE SPACES.
+           05  RECON-RESULT                   PIC X(08).
+
+      *----------------------------------------------------------------*
+      *  Audit trail - one row per run, appended to PROVAUD.           *
+      *----------------------------------------------------------------*
+       FD  AUDIT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       COPY IO-AUDIT.
+
+       WORKING-STORAGE SECTION.
+       COPY IO-STRUCT.
+
+       01  WS-FILE-STATUSES.
+           05  WS-PROVIN-STATUS               PIC X(02) VALUE '00'.
+           05  WS-PROVCTL-STATUS              PIC X(02) VALUE '00'.
+           05  WS-PROVREC-STATUS              PIC X(02) VALUE '00'.
+           05  WS-PROVAUD-STATUS              PIC X(02) VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                      PIC X(01) VALUE 'N'.
+               88  WS-SOURCE-EOF                         VALUE 'Y'.
+           05  WS-RESTART-SW                  PIC X(01) VALUE 'N'.
+               88  WS-IS-RESTART                          VALUE 'Y'.
+           05  WS-CHECKPOINT-FOUND-SW         PIC X(01) VALUE 'N'.
+               88  WS-CHECKPOINT-FOUND                    VALUE 'Y'.
+           05  WS-HEADER-SEEN-SW              PIC X(01) VALUE 'N'.
+               88  WS-HEADER-WAS-SEEN                      VALUE 'Y'.
+           05  WS-TRAILER-SEEN-SW             PIC X(01) VALUE 'N'.
+               88  WS-TRAILER-WAS-SEEN                     VALUE 'Y'.
+
+       01  WS-COUNTERS.
+      *--------------------------------------------------------------*
+      *  WS-SOURCE-LINE-NBR is the source file position - it carries *
+      *  forward across a restart (loaded from the checkpoint, then  *
+      *  advanced by the skip-ahead and by this run's own reads) so  *
+      *  it always reflects how far into the file the load has       *
+      *  reached, not just this run's share of it.                   *
+      *--------------------------------------------------------------*
+           05  WS-SOURCE-LINE-NBR             PIC S9(9) USAGE COMP-5
+                                               VALUE 0.
+           05  WS-CUM-RECORD-CNT              PIC S9(9) USAGE COMP-5
+                                               VALUE 0.
+           05  WS-SKIP-CNT                    PIC S9(9) USAGE COMP-5
+                                               VALUE 0.
+           05  WS-HDR-TRL-CNT                 PIC S9(9) USAGE COMP-5
+                                               VALUE 0.
+           05  WS-EXPECTED-CNT                PIC S9(9) USAGE COMP-5
+                                               VALUE 0.
+      *--------------------------------------------------------------*
+      *  WS-CHUNK-BASE-CNT is the cumulative staged count as of the   *
+      *  start of this chunk - passed to BAQL200 so it can key each   *
+      *  BAQPROV record on this record's position across the whole    *
+      *  load, not just its position within this chunk, since two      *
+      *  chunks both start counting IO-RECORD at 1.                    *
+      *--------------------------------------------------------------*
+           05  WS-CHUNK-BASE-CNT              PIC S9(9) USAGE COMP-5
+                                               VALUE 0.
+
+       01  WS-RUN-IDENTIFICATION.
+           05  WS-FILE-ID                     PIC X(08) VALUE SPACES.
+           05  WS-JOB-NAME                    PIC X(08) VALUE SPACES.
+           05  WS-STEP-NAME                   PIC X(08) VALUE SPACES.
+           05  WS-FILE-TYPE                   PIC X(08) VALUE SPACES.
+           05  WS-RUN-TIMESTAMP               PIC X(26) VALUE SPACES.
+
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CDT-YYYYMMDD                PIC 9(08).
+           05  WS-CDT-HHMMSSSS                PIC 9(08).
+
+       LINKAGE SECTION.
+       01  LK-PARM.
+           05  LK-PARM-LEN                    PIC S9(4) USAGE COMP.
+           05  LK-PARM-DATA.
+               10  LK-PARM-FILE-ID            PIC X(08).
+               10  LK-PARM-JOB-NAME           PIC X(08).
+               10  LK-PARM-STEP-NAME          PIC X(08).
+               10  LK-PARM-RESTART-SW         PIC X(01).
+               10  LK-PARM-FILE-TYPE          PIC X(08).
+
+       PROCEDURE DIVISION USING LK-PARM.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE        THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-CHUNK     THRU 2000-EXIT.
+           PERFORM 2500-EXTRACT-TO-VSAM   THRU 2500-EXIT.
+           PERFORM 2600-WRITE-CSV-REPORT  THRU 2600-EXIT.
+           PERFORM 3000-WRITE-CHECKPOINT  THRU 3000-EXIT.
+           IF WS-SOURCE-EOF
+              PERFORM 4000-RECONCILE      THRU 4000-EXIT
+           END-IF.
+           PERFORM 5000-WRITE-AUDIT       THRU 5000-EXIT.
+           PERFORM 9999-TERMINATE         THRU 9999-EXIT.
+
+      *----------------------------------------------------------------*
+      *  1000-INITIALIZE  -  open files, move in the run parm, and     *
+      *  when this is a restart run, read the checkpoint and skip      *
+      *  back over the source lines a prior run already staged.        *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           MOVE LK-PARM-FILE-ID    TO WS-FILE-ID.
+           MOVE LK-PARM-JOB-NAME   TO WS-JOB-NAME.
+           MOVE LK-PARM-STEP-NAME  TO WS-STEP-NAME.
+           MOVE LK-PARM-RESTART-SW TO WS-RESTART-SW.
+           MOVE LK-PARM-FILE-TYPE  TO WS-FILE-TYPE.
+
+           ACCEPT WS-CDT-YYYYMMDD FROM DATE YYYYMMDD.
+           ACCEPT WS-CDT-HHMMSSSS FROM TIME.
+           STRING WS-CDT-YYYYMMDD DELIMITED BY SIZE
+                  '-'              DELIMITED BY SIZE
+                  WS-CDT-HHMMSSSS  DELIMITED BY SIZE
+                  INTO WS-RUN-TIMESTAMP
+           END-STRING.
+
+           INITIALIZE IO-STRUCT.
+           MOVE 0 TO IO-RECORD-CNT.
+           SET IO-RECORDS-ARE-OK TO TRUE.
+           SET IO-HEADER-ABSENT TO TRUE.
+           SET IO-TRAILER-ABSENT TO TRUE.
+
+           OPEN INPUT PROVIDER-FILE.
+           IF WS-PROVIN-STATUS NOT = '00'
+              DISPLAY 'BAQL100 - UNABLE TO OPEN PROVIDER-FILE, '
+                      'STATUS=' WS-PROVIN-STATUS
+              MOVE 16 TO RETURN-CODE
+              GOBACK
+           END-IF.
+
+           OPEN I-O CONTROL-FILE.
+           IF WS-PROVCTL-STATUS = '35'
+              OPEN OUTPUT CONTROL-FILE
+              CLOSE CONTROL-FILE
+              OPEN I-O CONTROL-FILE
+           END-IF.
+           IF WS-PROVCTL-STATUS NOT = '00'
+              DISPLAY 'BAQL100 - UNABLE TO OPEN CONTROL-FILE, '
+                      'STATUS=' WS-PROVCTL-STATUS
+              MOVE 16 TO RETURN-CODE
+              GOBACK
+           END-IF.
+
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-PROVAUD-STATUS = '05' OR WS-PROVAUD-STATUS = '35'
+              OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           IF WS-PROVAUD-STATUS NOT = '00'
+              DISPLAY 'BAQL100 - UNABLE TO OPEN AUDIT-FILE, '
+                      'STATUS=' WS-PROVAUD-STATUS
+              MOVE 16 TO RETURN-CODE
+              GOBACK
+           END-IF.
+
+           MOVE WS-FILE-ID TO IO-CTL-FILE-ID.
+           READ CONTROL-FILE
+               INVALID KEY
+                   SET WS-CHECKPOINT-FOUND-SW TO 'N'
+               NOT INVALID KEY
+                   SET WS-CHECKPOINT-FOUND TO TRUE
+           END-READ.
+
+           IF WS-IS-RESTART
+              IF NOT WS-CHECKPOINT-FOUND
+                 DISPLAY 'BAQL100 - RESTART REQUESTED BUT NO '
+                         'CHECKPOINT FOR FILE-ID ' WS-FILE-ID
+                 MOVE 16 TO RETURN-CODE
+                 GOBACK
+              END-IF
+              MOVE IO-CTL-RECORD-CNT      TO WS-CUM-RECORD-CNT
+              MOVE IO-CTL-LAST-SOURCE-POS TO WS-SKIP-CNT
+              MOVE IO-CTL-HEADER-SW       TO WS-HEADER-SEEN-SW
+              MOVE IO-CTL-TRAILER-SW      TO WS-TRAILER-SEEN-SW
+              IF WS-HEADER-WAS-SEEN
+                 MOVE IO-CTL-HEADER-TEXT  TO IO-HEADER-TEXT
+                 SET IO-HEADER-PRESENT    TO TRUE
+              END-IF
+              IF WS-TRAILER-WAS-SEEN
+                 MOVE IO-CTL-TRAILER-TEXT TO IO-TRAILER-TEXT
+                 SET IO-TRAILER-PRESENT   TO TRUE
+              END-IF
+              PERFORM 1100-SKIP-PROCESSED-LINES THRU 1100-EXIT
+           ELSE
+              MOVE 0 TO WS-CUM-RECORD-CNT
+              MOVE 0 TO WS-SOURCE-LINE-NBR
+              MOVE 'N' TO WS-HEADER-SEEN-SW
+              MOVE 'N' TO WS-TRAILER-SEEN-SW
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  1100-SKIP-PROCESSED-LINES  -  re-read and discard the source  *
+      *  lines a prior run already staged, repositioning this run      *
+      *  just past the last checkpointed source position.              *
+      *----------------------------------------------------------------*
+       1100-SKIP-PROCESSED-LINES.
+           PERFORM 1110-SKIP-ONE-LINE THRU 1110-EXIT
+               UNTIL WS-SOURCE-LINE-NBR >= WS-SKIP-CNT
+                  OR WS-SOURCE-EOF.
+           IF WS-SOURCE-EOF
+              DISPLAY 'BAQL100 - CHECKPOINT POSITION PAST END OF '
+                      'SOURCE FILE FOR FILE-ID ' WS-FILE-ID
+              MOVE 16 TO RETURN-CODE
+              GOBACK
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+       1110-SKIP-ONE-LINE.
+           READ PROVIDER-FILE
+               AT END
+                   SET WS-SOURCE-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-SOURCE-LINE-NBR
+           END-READ.
+       1110-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  2000-PROCESS-CHUNK  -  stage rows into IO-STRUCT until either *
+      *  the source file ends or the IO-RECORD table is full.  If the  *
+      *  table fills before end of file, this run is a TRUNCATED       *
+      *  chunk and the job must be resubmitted with RESTART=Y to pick  *
+      *  up the rest.                                                  *
+      *----------------------------------------------------------------*
+       2000-PROCESS-CHUNK.
+           MOVE WS-CUM-RECORD-CNT TO WS-CHUNK-BASE-CNT.
+           PERFORM 2100-READ-SOURCE-RECORD THRU 2100-EXIT
+               UNTIL WS-SOURCE-EOF
+                  OR IO-RECORD-CNT = IO-MAX-RECORDS.
+
+           IF NOT WS-SOURCE-EOF
+              PERFORM 2140-PROBE-FOR-MORE-DATA THRU 2140-EXIT
+           END-IF.
+
+           ADD IO-RECORD-CNT TO WS-CUM-RECORD-CNT.
+
+           IF WS-SOURCE-EOF
+              SET IO-RECORDS-ARE-OK TO TRUE
+           ELSE
+              SET IO-RECORDS-ARE-TRUNCATED TO TRUE
+              DISPLAY 'BAQL100 - CHUNK FULL AT ' IO-MAX-RECORDS
+                      ' ROWS, MORE SOURCE DATA REMAINS - RESUBMIT '
+                      'WITH RESTART=Y FOR FILE-ID ' WS-FILE-ID
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-SOURCE-RECORD.
+           READ PROVIDER-FILE
+               AT END
+                   SET WS-SOURCE-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-SOURCE-LINE-NBR
+                   EVALUATE TRUE
+                       WHEN PF-IS-HEADER
+                           PERFORM 2110-PROCESS-HEADER  THRU 2110-EXIT
+                       WHEN PF-IS-TRAILER
+                           PERFORM 2120-PROCESS-TRAILER THRU 2120-EXIT
+                       WHEN OTHER
+                           PERFORM 2130-PROCESS-DETAIL  THRU 2130-EXIT
+                   END-EVALUATE
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  2110-PROCESS-HEADER / 2120-PROCESS-TRAILER  -  header and     *
+      *  trailer rows are captured apart from the IO-RECORD table so   *
+      *  they do not pollute it or count against IO-MAX-RECORDS.       *
+      *----------------------------------------------------------------*
+       2110-PROCESS-HEADER.
+           MOVE PF-TEXT(1) TO IO-HEADER-TEXT.
+           SET IO-HEADER-PRESENT TO TRUE.
+           SET WS-HEADER-WAS-SEEN TO TRUE.
+       2110-EXIT.
+           EXIT.
+
+       2120-PROCESS-TRAILER.
+           MOVE PF-TEXT(1) TO IO-TRAILER-TEXT.
+           SET IO-TRAILER-PRESENT TO TRUE.
+           SET WS-TRAILER-WAS-SEEN TO TRUE.
+       2120-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  2130-PROCESS-DETAIL  -  stage one detail row into IO-RECORD.  *
+      *----------------------------------------------------------------*
+       2130-PROCESS-DETAIL.
+           ADD 1 TO IO-RECORD-CNT.
+           MOVE PF-TEXT(1) TO IO-TEXT-AA(IO-RECORD-CNT)
+           MOVE PF-TEXT(2) TO IO-TEXT-BB(IO-RECORD-CNT)
+           MOVE PF-TEXT(3) TO IO-TEXT-CC(IO-RECORD-CNT)
+           MOVE PF-TEXT(4) TO IO-TEXT-DD(IO-RECORD-CNT)
+           MOVE PF-TEXT(5) TO IO-TEXT-EE(IO-RECORD-CNT)
+           MOVE PF-TEXT(6) TO IO-TEXT-FF(IO-RECORD-CNT)
+           MOVE PF-TEXT(7) TO IO-TEXT-GG(IO-RECORD-CNT)
+           PERFORM 2200-VALIDATE-RECORD THRU 2200-EXIT.
+       2130-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  2140-PROBE-FOR-MORE-DATA  -  the fill loop above stops the    *
+      *  instant the IO-RECORD table reaches IO-MAX-RECORDS, without   *
+      *  ever trying to read past that point, so WS-SOURCE-EOF can     *
+      *  still be 'N' even when the row just staged was genuinely the  *
+      *  last one in the file.  Read one more record to find out       *
+      *  before this chunk is declared truncated.  The probed record   *
+      *  is not dispatched or staged and WS-SOURCE-LINE-NBR is not     *
+      *  advanced for it, so if one genuinely exists a restart run     *
+      *  re-reads and fully reprocesses it rather than skipping it.    *
+      *----------------------------------------------------------------*
+       2140-PROBE-FOR-MORE-DATA.
+           READ PROVIDER-FILE
+               AT END
+                   SET WS-SOURCE-EOF TO TRUE
+           END-READ.
+       2140-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  2200-VALIDATE-RECORD  -  per-record pass/fail, set so a row   *
+      *  that fails validation can be re-keyed without re-running or   *
+      *  manually diffing the whole provider file.                     *
+      *----------------------------------------------------------------*
+       2200-VALIDATE-RECORD.
+           IF IO-TEXT-AA(IO-RECORD-CNT) = SPACES
+              SET IO-RECORD-STATUS-BAD(IO-RECORD-CNT) TO TRUE
+           ELSE
+              SET IO-RECORD-STATUS-GOOD(IO-RECORD-CNT) TO TRUE
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  2500-EXTRACT-TO-VSAM  -  hand this chunk's IO-STRUCT off to   *
+      *  BAQL200, which writes one BAQPROV KSDS record per IO-RECORD   *
+      *  entry, keyed on the provider identifier.  CALLed rather than  *
+      *  staged through an intermediate file because IO-STRUCT has no  *
+      *  lifetime beyond this run and BAQL200 needs it while it is     *
+      *  still populated.                                              *
+      *----------------------------------------------------------------*
+       2500-EXTRACT-TO-VSAM.
+           CALL 'BAQL200' USING WS-FILE-TYPE, WS-CHUNK-BASE-CNT,
+                IO-STRUCT.
+       2500-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  2600-WRITE-CSV-REPORT  -  hand this chunk's IO-STRUCT off to  *
+      *  BAQL300, which appends one PROVCSV line per IO-RECORD entry   *
+      *  for ad hoc spreadsheet review.                                *
+      *----------------------------------------------------------------*
+       2600-WRITE-CSV-REPORT.
+           CALL 'BAQL300' USING WS-FILE-TYPE, IO-STRUCT.
+       2600-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  3000-WRITE-CHECKPOINT  -  persist the last source position    *
+      *  and cumulative staged count so a later run can resume here.   *
+      *----------------------------------------------------------------*
+       3000-WRITE-CHECKPOINT.
+           MOVE WS-FILE-ID          TO IO-CTL-FILE-ID.
+           MOVE WS-JOB-NAME         TO IO-CTL-JOB-NAME.
+           MOVE WS-STEP-NAME        TO IO-CTL-STEP-NAME.
+           MOVE WS-SOURCE-LINE-NBR  TO IO-CTL-LAST-SOURCE-POS.
+           MOVE WS-CUM-RECORD-CNT   TO IO-CTL-RECORD-CNT.
+           MOVE WS-RUN-TIMESTAMP    TO IO-CTL-CHECKPOINT-TS.
+           MOVE WS-HEADER-SEEN-SW   TO IO-CTL-HEADER-SW.
+           MOVE WS-TRAILER-SEEN-SW  TO IO-CTL-TRAILER-SW.
+           MOVE IO-HEADER-TEXT      TO IO-CTL-HEADER-TEXT.
+           MOVE IO-TRAILER-TEXT     TO IO-CTL-TRAILER-TEXT.
+           IF WS-SOURCE-EOF
+              SET IO-CTL-LOAD-COMPLETE TO TRUE
+           ELSE
+              SET IO-CTL-LOAD-IN-PROGRESS TO TRUE
+           END-IF.
+
+           IF WS-CHECKPOINT-FOUND
+              REWRITE IO-CTL-RECORD
+           ELSE
+              WRITE IO-CTL-RECORD
+              SET WS-CHECKPOINT-FOUND TO TRUE
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  4000-RECONCILE  -  written only when the source file has      *
+      *  been fully consumed; compares the true source line count      *
+      *  against the cumulative rows staged across every chunk, plus   *
+      *  one for a header row and one for a trailer row if either was  *
+      *  seen - neither counts toward WS-CUM-RECORD-CNT, since header  *
+      *  and trailer rows are not staged into IO-RECORD.               *
+      *----------------------------------------------------------------*
+       4000-RECONCILE.
+           MOVE 0 TO WS-HDR-TRL-CNT.
+           IF WS-HEADER-WAS-SEEN
+              ADD 1 TO WS-HDR-TRL-CNT
+           END-IF.
+           IF WS-TRAILER-WAS-SEEN
+              ADD 1 TO WS-HDR-TRL-CNT
+           END-IF.
+           COMPUTE WS-EXPECTED-CNT = WS-CUM-RECORD-CNT + WS-HDR-TRL-CNT.
+
+           MOVE WS-FILE-ID         TO RECON-FILE-ID.
+           MOVE WS-SOURCE-LINE-NBR TO RECON-SOURCE-CNT.
+           MOVE WS-CUM-RECORD-CNT  TO RECON-STAGED-CNT.
+           IF WS-SOURCE-LINE-NBR = WS-EXPECTED-CNT
+              MOVE 'MATCH   ' TO RECON-RESULT
+           ELSE
+              MOVE 'MISMATCH' TO RECON-RESULT
+           END-IF.
+
+           OPEN EXTEND RECON-FILE.
+           IF WS-PROVREC-STATUS = '05' OR WS-PROVREC-STATUS = '35'
+              OPEN OUTPUT RECON-FILE
+           END-IF.
+           IF WS-PROVREC-STATUS NOT = '00'
+              DISPLAY 'BAQL100 - UNABLE TO OPEN RECON-FILE, '
+                      'STATUS=' WS-PROVREC-STATUS
+              MOVE 16 TO RETURN-CODE
+              GO TO 4000-EXIT
+           END-IF.
+           WRITE RECON-LINE.
+           CLOSE RECON-FILE.
+       4000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  5000-WRITE-AUDIT  -  one row per run, complete or partial.    *
+      *----------------------------------------------------------------*
+       5000-WRITE-AUDIT.
+           MOVE WS-RUN-TIMESTAMP TO IO-AUDIT-RUN-TS.
+           MOVE WS-FILE-ID       TO IO-AUDIT-FILE-ID.
+           MOVE WS-JOB-NAME      TO IO-AUDIT-JOB-NAME.
+           MOVE WS-STEP-NAME     TO IO-AUDIT-STEP-NAME.
+           MOVE IO-RECORD-CNT    TO IO-AUDIT-RECORD-CNT.
+           MOVE IO-RECORDS-OK    TO IO-AUDIT-RECORDS-OK.
+           WRITE IO-AUDIT-RECORD.
+       5000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  9999-TERMINATE  -  normal close-down.                         *
+      *----------------------------------------------------------------*
+       9999-TERMINATE.
+           CLOSE PROVIDER-FILE.
+           CLOSE CONTROL-FILE.
+           CLOSE AUDIT-FILE.
+           GOBACK.
+       9999-EXIT.
+           EXIT.
