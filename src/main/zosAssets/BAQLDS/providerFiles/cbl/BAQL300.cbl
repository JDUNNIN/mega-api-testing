@@ -0,0 +1,126 @@
+      *================================================================*
+      *  PROGRAM-ID.  BAQL300                                         *
+      *  AUTHOR.      BAQLDS BATCH SUPPORT                             *
+      *  INSTALLATION. BAQLDS                                          *
+      *  DATE-WRITTEN. 2026-08-08                                      *
+      *  DATE-COMPILED.                                                *
+      *                                                                *
+      *  REMARKS.                                                      *
+      *  Provider record CSV report.  CALLed by BAQL100 with the file  *
+      *  type being loaded and its freshly populated IO-STRUCT;        *
+      *  writes one comma-delimited, quoted PROVCSV line per IO-RECORD *
+      *  entry (record number, file type, record status, IO-TEXT-AA    *
+      *  through IO-TEXT-GG) for business-user review in a             *
+      *  spreadsheet, without having to read the batch job's own       *
+      *  listing output.                                               *
+      *                                                                *
+      *  MODIFICATION HISTORY.                                         *
+      *  2026-08-08  BAQLDS  ORIGINAL.                                 *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BAQL300.
+       AUTHOR.        BAQLDS BATCH SUPPORT.
+       INSTALLATION.  BAQLDS.
+       DATE-WRITTEN.  2026-08-08.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-FILE     ASSIGN TO PROVCSV
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-PROVCSV-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *----------------------------------------------------------------*
+      *  One delimited line per IO-RECORD entry.                       *
+      *----------------------------------------------------------------*
+       FD  REPORT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  CSV-LINE                           PIC X(700).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FILE-STATUSES.
+           05  WS-PROVCSV-STATUS              PIC X(02) VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-REPORT-OPEN-SW              PIC X(01) VALUE 'N'.
+               88  WS-REPORT-IS-OPEN                     VALUE 'Y'.
+
+       01  WS-REC-IDX                         PIC S9(9) USAGE COMP-5
+                                               VALUE 0.
+       01  WS-REC-IDX-DISP                    PIC 9(09) USAGE DISPLAY.
+
+       LINKAGE SECTION.
+       01  LK-FILE-TYPE                       PIC X(08).
+       COPY IO-STRUCT.
+
+       PROCEDURE DIVISION USING LK-FILE-TYPE IO-STRUCT.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+           PERFORM 2000-WRITE-LINE
+                   VARYING WS-REC-IDX FROM 1 BY 1
+                   UNTIL WS-REC-IDX > IO-RECORD-CNT.
+           PERFORM 9999-TERMINATE       THRU 9999-EXIT.
+
+       1000-INITIALIZE.
+           OPEN EXTEND REPORT-FILE.
+           IF WS-PROVCSV-STATUS = '05' OR WS-PROVCSV-STATUS = '35'
+              OPEN OUTPUT REPORT-FILE
+           END-IF.
+           IF WS-PROVCSV-STATUS NOT = '00'
+              DISPLAY 'BAQL300 - UNABLE TO OPEN REPORT-FILE, '
+                      'STATUS=' WS-PROVCSV-STATUS
+              MOVE 16 TO RETURN-CODE
+              GOBACK
+           END-IF.
+           SET WS-REPORT-IS-OPEN TO TRUE.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  2000-WRITE-LINE  -  one quoted, comma-delimited CSV line per  *
+      *  staged record: record nbr, file type, status, then AA-GG.     *
+      *----------------------------------------------------------------*
+       2000-WRITE-LINE.
+           MOVE SPACES TO CSV-LINE.
+           MOVE WS-REC-IDX TO WS-REC-IDX-DISP.
+           STRING WS-REC-IDX-DISP               DELIMITED BY SIZE
+                  ','                            DELIMITED BY SIZE
+                  '"' LK-FILE-TYPE '"'           DELIMITED BY SIZE
+                  ','                            DELIMITED BY SIZE
+                  '"' IO-RECORD-STATUS(WS-REC-IDX) '"'
+                                                  DELIMITED BY SIZE
+                  ','                            DELIMITED BY SIZE
+                  '"' IO-TEXT-AA(WS-REC-IDX) '"'  DELIMITED BY SIZE
+                  ','                            DELIMITED BY SIZE
+                  '"' IO-TEXT-BB(WS-REC-IDX) '"'  DELIMITED BY SIZE
+                  ','                            DELIMITED BY SIZE
+                  '"' IO-TEXT-CC(WS-REC-IDX) '"'  DELIMITED BY SIZE
+                  ','                            DELIMITED BY SIZE
+                  '"' IO-TEXT-DD(WS-REC-IDX) '"'  DELIMITED BY SIZE
+                  ','                            DELIMITED BY SIZE
+                  '"' IO-TEXT-EE(WS-REC-IDX) '"'  DELIMITED BY SIZE
+                  ','                            DELIMITED BY SIZE
+                  '"' IO-TEXT-FF(WS-REC-IDX) '"'  DELIMITED BY SIZE
+                  ','                            DELIMITED BY SIZE
+                  '"' IO-TEXT-GG(WS-REC-IDX) '"'  DELIMITED BY SIZE
+                  INTO CSV-LINE
+           END-STRING.
+           WRITE CSV-LINE.
+       2000-EXIT.
+           EXIT.
+
+       9999-TERMINATE.
+           IF WS-REPORT-IS-OPEN
+              CLOSE REPORT-FILE
+           END-IF.
+           GOBACK.
+       9999-EXIT.
+           EXIT.
