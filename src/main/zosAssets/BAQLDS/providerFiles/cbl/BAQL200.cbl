@@ -0,0 +1,191 @@
+      *================================================================*
+      *  PROGRAM-ID.  BAQL200                                         *
+      *  AUTHOR.      BAQLDS BATCH SUPPORT                             *
+      *  INSTALLATION. BAQLDS                                          *
+      *  DATE-WRITTEN. 2026-08-08                                      *
+      *  DATE-COMPILED.                                                *
+      *                                                                *
+      *  REMARKS.                                                      *
+      *  Provider staging KSDS extract.  CALLed by BAQL100 with the    *
+      *  file type being loaded, the cumulative record count staged    *
+      *  before this chunk, and its freshly populated IO-STRUCT;       *
+      *  writes one BAQPROV record per IO-RECORD entry, keyed on       *
+      *  whichever IO-TEXT-xx slot IO-FLDMAP.cpy says holds the        *
+      *  provider identifier for that file type, so support staff and  *
+      *  other batch jobs can look up a single provider's staged       *
+      *  record without rerunning the whole load.  The identifier      *
+      *  slot alone can repeat - every BAD record has a blank          *
+      *  identifier - so the absolute record number (the passed-in     *
+      *  base count plus this record's position in the chunk) is       *
+      *  carried in the key as well, so no two IO-RECORD entries ever  *
+      *  collide and silently overwrite one another in BAQPROV.        *
+      *                                                                *
+      *  MODIFICATION HISTORY.                                         *
+      *  2026-08-08  BAQLDS  ORIGINAL.                                 *
+      *  2026-08-08  BAQLDS  ADD RECORD NBR TO KEY, FIX DUP COLLISION. *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BAQL200.
+       AUTHOR.        BAQLDS BATCH SUPPORT.
+       INSTALLATION.  BAQLDS.
+       DATE-WRITTEN.  2026-08-08.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VSAM-FILE       ASSIGN TO BAQPROV
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS IO-VSAM-KEY
+                  FILE STATUS IS WS-BAQPROV-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VSAM-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       COPY IO-VSAM.
+
+       WORKING-STORAGE SECTION.
+       COPY IO-FLDMAP.
+
+       01  WS-FILE-STATUSES.
+           05  WS-BAQPROV-STATUS              PIC X(02) VALUE '00'.
+
+       01  WS-SUBSCRIPTS.
+           05  WS-REC-IDX                     PIC S9(9) USAGE COMP-5
+                                               VALUE 0.
+           05  WS-MAP-IDX                     PIC S9(4) USAGE COMP-5
+                                               VALUE 0.
+           05  WS-KEY-SLOT-NBR                PIC S9(1) USAGE COMP-5
+                                               VALUE 1.
+           05  WS-MAP-FOUND-SW                PIC X(01) VALUE 'N'.
+               88  WS-MAP-FOUND                           VALUE 'Y'.
+           05  WS-ABS-REC-NBR                 PIC S9(9) USAGE COMP-5
+                                               VALUE 0.
+
+       LINKAGE SECTION.
+       01  LK-FILE-TYPE                       PIC X(08).
+       01  LK-BASE-CNT                        PIC S9(9) USAGE COMP-5.
+       COPY IO-STRUCT.
+
+       PROCEDURE DIVISION USING LK-FILE-TYPE LK-BASE-CNT IO-STRUCT.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE       THRU 1000-EXIT.
+           PERFORM 2000-FIND-KEY-SLOT    THRU 2000-EXIT.
+           PERFORM 3000-WRITE-RECORDS
+                   VARYING WS-REC-IDX FROM 1 BY 1
+                   UNTIL WS-REC-IDX > IO-RECORD-CNT.
+           PERFORM 9999-TERMINATE        THRU 9999-EXIT.
+
+       1000-INITIALIZE.
+           OPEN I-O VSAM-FILE.
+           IF WS-BAQPROV-STATUS = '35'
+              OPEN OUTPUT VSAM-FILE
+              CLOSE VSAM-FILE
+              OPEN I-O VSAM-FILE
+           END-IF.
+           IF WS-BAQPROV-STATUS NOT = '00'
+              DISPLAY 'BAQL200 - UNABLE TO OPEN VSAM-FILE, STATUS='
+                      WS-BAQPROV-STATUS
+              MOVE 16 TO RETURN-CODE
+              GOBACK
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  2000-FIND-KEY-SLOT  -  look up, from IO-FLDMAP, which of the  *
+      *  AA-GG slots holds the provider identifier for this file type. *
+      *  Defaults to slot 1 (IO-TEXT-AA) if the file type is not in    *
+      *  the mapping table or none of its slots is marked PROVIDER ID. *
+      *----------------------------------------------------------------*
+       2000-FIND-KEY-SLOT.
+           MOVE 1 TO WS-KEY-SLOT-NBR.
+           SET WS-MAP-FOUND-SW TO 'N'.
+           PERFORM 2100-SEARCH-FLDMAP-ENTRY
+                   VARYING WS-MAP-IDX FROM 1 BY 1
+                   UNTIL WS-MAP-IDX > IO-FLDMAP-ENTRY-CNT
+                      OR WS-MAP-FOUND.
+       2000-EXIT.
+           EXIT.
+
+       2100-SEARCH-FLDMAP-ENTRY.
+           IF IO-FLDMAP-FILE-TYPE(WS-MAP-IDX) = LK-FILE-TYPE
+              SET WS-MAP-FOUND TO TRUE
+              EVALUATE TRUE
+                  WHEN IO-FLDMAP-AA-DESC(WS-MAP-IDX)
+                                       (1:11) = 'PROVIDER ID'
+                      MOVE 1 TO WS-KEY-SLOT-NBR
+                  WHEN IO-FLDMAP-BB-DESC(WS-MAP-IDX)
+                                       (1:11) = 'PROVIDER ID'
+                      MOVE 2 TO WS-KEY-SLOT-NBR
+                  WHEN IO-FLDMAP-CC-DESC(WS-MAP-IDX)
+                                       (1:11) = 'PROVIDER ID'
+                      MOVE 3 TO WS-KEY-SLOT-NBR
+                  WHEN IO-FLDMAP-DD-DESC(WS-MAP-IDX)
+                                       (1:11) = 'PROVIDER ID'
+                      MOVE 4 TO WS-KEY-SLOT-NBR
+                  WHEN IO-FLDMAP-EE-DESC(WS-MAP-IDX)
+                                       (1:11) = 'PROVIDER ID'
+                      MOVE 5 TO WS-KEY-SLOT-NBR
+                  WHEN IO-FLDMAP-FF-DESC(WS-MAP-IDX)
+                                       (1:11) = 'PROVIDER ID'
+                      MOVE 6 TO WS-KEY-SLOT-NBR
+                  WHEN IO-FLDMAP-GG-DESC(WS-MAP-IDX)
+                                       (1:11) = 'PROVIDER ID'
+                      MOVE 7 TO WS-KEY-SLOT-NBR
+                  WHEN OTHER
+                      MOVE 1 TO WS-KEY-SLOT-NBR
+              END-EVALUATE
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  3000-WRITE-RECORDS  -  one BAQPROV write per IO-RECORD entry. *
+      *----------------------------------------------------------------*
+       3000-WRITE-RECORDS.
+           COMPUTE WS-ABS-REC-NBR = LK-BASE-CNT + WS-REC-IDX.
+           MOVE WS-ABS-REC-NBR              TO IO-VSAM-KEY-SEQ.
+           MOVE LK-FILE-TYPE               TO IO-VSAM-FILE-TYPE.
+           MOVE IO-RECORD-STATUS(WS-REC-IDX)
+                                            TO IO-VSAM-RECORD-STATUS.
+           MOVE IO-TEXT-AA(WS-REC-IDX)      TO IO-VSAM-TEXT-AA.
+           MOVE IO-TEXT-BB(WS-REC-IDX)      TO IO-VSAM-TEXT-BB.
+           MOVE IO-TEXT-CC(WS-REC-IDX)      TO IO-VSAM-TEXT-CC.
+           MOVE IO-TEXT-DD(WS-REC-IDX)      TO IO-VSAM-TEXT-DD.
+           MOVE IO-TEXT-EE(WS-REC-IDX)      TO IO-VSAM-TEXT-EE.
+           MOVE IO-TEXT-FF(WS-REC-IDX)      TO IO-VSAM-TEXT-FF.
+           MOVE IO-TEXT-GG(WS-REC-IDX)      TO IO-VSAM-TEXT-GG.
+
+           EVALUATE WS-KEY-SLOT-NBR
+               WHEN 1  MOVE IO-TEXT-AA(WS-REC-IDX) TO IO-VSAM-KEY-ID
+               WHEN 2  MOVE IO-TEXT-BB(WS-REC-IDX) TO IO-VSAM-KEY-ID
+               WHEN 3  MOVE IO-TEXT-CC(WS-REC-IDX) TO IO-VSAM-KEY-ID
+               WHEN 4  MOVE IO-TEXT-DD(WS-REC-IDX) TO IO-VSAM-KEY-ID
+               WHEN 5  MOVE IO-TEXT-EE(WS-REC-IDX) TO IO-VSAM-KEY-ID
+               WHEN 6  MOVE IO-TEXT-FF(WS-REC-IDX) TO IO-VSAM-KEY-ID
+               WHEN 7  MOVE IO-TEXT-GG(WS-REC-IDX) TO IO-VSAM-KEY-ID
+           END-EVALUATE.
+
+           REWRITE IO-VSAM-RECORD
+               INVALID KEY
+                   WRITE IO-VSAM-RECORD
+                       INVALID KEY
+                           DISPLAY 'BAQL200 - UNABLE TO WRITE '
+                                   'BAQPROV KEY=' IO-VSAM-KEY
+                   END-WRITE
+           END-REWRITE.
+       3000-EXIT.
+           EXIT.
+
+       9999-TERMINATE.
+           CLOSE VSAM-FILE.
+           GOBACK.
+       9999-EXIT.
+           EXIT.
