@@ -0,0 +1,113 @@
+*================================================================*
+*  BAQL4M.bms                                                   *
+*  BMS mapset for the BAQL400 provider record inquiry screen.    *
+*  One map, BAQL4M1, showing one staged provider record at a     *
+*  time with PF7/PF8 to browse backward/forward through BAQPROV. *
+*  Display-only - BAQL400 never issues a RECEIVE MAP, so every    *
+*  field, including the record-number field, is PROT.             *
+*  Each AA-GG text field is a full 80-byte row on its own line,    *
+*  with its label on the line above, so an 80-byte field can be    *
+*  shown in full without running past column 80 into the next     *
+*  row's label.                                                    *
+*================================================================*
+BAQL4M   DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               CTRL=FREEKB,                                           X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES
+*
+BAQL4M1  DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(1,30),                                           X
+               LENGTH=20,                                             X
+               ATTRB=(PROT,BRT),                                      X
+               INITIAL='BAQL400 - PROVIDER INQUIRY'
+*
+         DFHMDF POS=(3,1),                                            X
+               LENGTH=12,                                             X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='RECORD NBR:'
+BAQ4RNBR DFHMDF POS=(3,14),                                           X
+               LENGTH=9,                                              X
+               ATTRB=(PROT,NORM),                                     X
+               PICOUT='ZZZZZZZZ9'
+*
+         DFHMDF POS=(3,30),                                           X
+               LENGTH=11,                                             X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='FILE TYPE:'
+BAQ4FTYP DFHMDF POS=(3,42),                                           X
+               LENGTH=8,                                              X
+               ATTRB=(PROT,NORM)
+*
+         DFHMDF POS=(5,1),                                            X
+               LENGTH=11,                                             X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='STATUS:'
+BAQ4STAT DFHMDF POS=(5,14),                                           X
+               LENGTH=1,                                              X
+               ATTRB=(PROT,NORM)
+*
+         DFHMDF POS=(7,1),                                            X
+               LENGTH=5,                                              X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='AA:'
+BAQ4TXAA DFHMDF POS=(8,1),                                            X
+               LENGTH=80,                                             X
+               ATTRB=(PROT,NORM)
+         DFHMDF POS=(9,1),                                            X
+               LENGTH=5,                                              X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='BB:'
+BAQ4TXBB DFHMDF POS=(10,1),                                           X
+               LENGTH=80,                                             X
+               ATTRB=(PROT,NORM)
+         DFHMDF POS=(11,1),                                           X
+               LENGTH=5,                                              X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='CC:'
+BAQ4TXCC DFHMDF POS=(12,1),                                           X
+               LENGTH=80,                                             X
+               ATTRB=(PROT,NORM)
+         DFHMDF POS=(13,1),                                           X
+               LENGTH=5,                                              X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='DD:'
+BAQ4TXDD DFHMDF POS=(14,1),                                           X
+               LENGTH=80,                                             X
+               ATTRB=(PROT,NORM)
+         DFHMDF POS=(15,1),                                           X
+               LENGTH=5,                                              X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='EE:'
+BAQ4TXEE DFHMDF POS=(16,1),                                           X
+               LENGTH=80,                                             X
+               ATTRB=(PROT,NORM)
+         DFHMDF POS=(17,1),                                           X
+               LENGTH=5,                                              X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='FF:'
+BAQ4TXFF DFHMDF POS=(18,1),                                           X
+               LENGTH=80,                                             X
+               ATTRB=(PROT,NORM)
+         DFHMDF POS=(19,1),                                           X
+               LENGTH=5,                                              X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='GG:'
+BAQ4TXGG DFHMDF POS=(20,1),                                           X
+               LENGTH=80,                                             X
+               ATTRB=(PROT,NORM)
+*
+BAQ4MSG  DFHMDF POS=(23,1),                                           X
+               LENGTH=79,                                             X
+               ATTRB=(PROT,NORM)
+*
+         DFHMDF POS=(24,1),                                           X
+               LENGTH=79,                                             X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='PF7=BACKWARD  PF8=FORWARD  PF3=EXIT'
+*
+         DFHMSD TYPE=FINAL
